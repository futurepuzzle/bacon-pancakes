@@ -1,77 +1,936 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BACONPANCAKES.
-       AUTHOR. SPEAKER.
-      *HOW MANY BACON PANCAKES CAN YOU MAKE?
-       ENVIRONMENT DIVISION.
-       
-       DATA DIVISION.
-      *NAME PIC A(20).
-       WORKING-STORAGE SECTION.
-       01 NAME PIC A(20).
-       01 FLOUR PIC 999.
-       01 SUGAR PIC 999.
-       01 MILK PIC 999.
-       01 BACON PIC 999.
-       01 BAKEPOWDER PIC 999.
-       01 PANCAKES PIC 99V99.
-
-       PROCEDURE DIVISION.
-           0100-START-HERE. 
-               DISPLAY "What is your name?".
-               ACCEPT NAME.
-               DISPLAY "Hello ", NAME.
-               DISPLAY "how many cups of flour do you have?".
-               ACCEPT FLOUR.
-               IF FLOUR < 2
-                   DISPLAY "awww, no pancakes"
-                       PERFORM 0100-START-HERE 
-                           UNTIL FLOUR > 2
-               ELSE
-                   DISPLAY "You have ", FLOUR
-                   DISPLAY "cups of flour"
-               END-IF.
-               DISPLAY "how many cups of sugar do you have?".
-               ACCEPT SUGAR.
-               IF SUGAR < 1
-                   DISPLAY "Oh noooo! No pancakes!"
-                       PERFORM 0100-START-HERE 
-                           UNTIL SUGAR > 1
-               ELSE
-                   DISPLAY "You have: ", SUGAR
-                   DISPLAY "cups of sugar."
-               END-IF.
-               DISPLAY "Now, how many mils of milk do you have?".
-               ACCEPT MILK.
-               IF MILK < 100
-                   DISPLAY "GET MORE MILK!"
-                       PERFORM 0100-START-HERE
-                           UNTIL MILK > 100
-               ELSE
-                   DISPLAY "okay, ", MILK
-                   DISPLAY "ml of milk."
-               END-IF.
-               DISPLAY "How many pieces of bacon?".
-               ACCEPT BACON.
-               IF BACON < 1
-                   DISPLAY "and how did you think you'd make bacon"
-                   DISPLAY " pancakes without bacon...get bacon."
-                       PERFORM 0100-START-HERE
-                           UNTIL BACON > 1
-               ELSE
-                   DISPLAY "NICE! ", BACON
-                   DISPLAY " pieces of bacon, break into small chunks."
-               END-IF.
-               DISPLAY "How many spoons of baking powder?".
-               ACCEPT BAKEPOWDER.
-               IF BAKEPOWDER < 2
-                   DISPLAY "Fluff-less pancakes?? No!"
-                       PERFORM 0100-START-HERE
-                           UNTIL BAKEPOWDER > 2
-               ELSE
-                   DISPLAY "NICE!", 
-      *     BAKING.
-               DISPLAY "Now, let's see how many pancakes you can make".
-           COMPUTE PANCAKES = ((FLOUR / 4) + (SUGAR / 4)) * BAKEPOWDER
-               DISPLAY "Alright!", PANCAKES.
-               DISPLAY "pancakes!!!".
-       END PROGRAM BACONPANCAKES.
\ No newline at end of file
+000001 IDENTIFICATION DIVISION.
+000011 PROGRAM-ID. BACONPANCAKES.
+000021 AUTHOR. SPEAKER.
+000031 INSTALLATION. KITCHEN-DATA-PROCESSING.
+000041 DATE-WRITTEN. 03/14/2019.
+000051 DATE-COMPILED.
+000061*HOW MANY BACON PANCAKES CAN YOU MAKE?
+000071*---------------------------------------------------------------
+000081* MODIFICATION HISTORY
+000091*---------------------------------------------------------------
+000101* 03/14/19  SPEAKER    ORIGINAL INTERACTIVE VERSION.
+000111* 08/09/26  DW         CONVERTED FROM ACCEPT/DISPLAY PROMPTS TO
+000121*                      A BATCH ORDER FILE.  0100-START-HERE NOW
+000131*                      READS ORDER-REC FROM ORDER-FILE INSTEAD
+000141*                      OF ACCEPTING EACH FIELD FROM THE TERMINAL.
+000151* 08/09/26  DW         ADDED PANCAKE-REPORT PRINT FILE WITH A
+000161*                      DATED HEADING AND PAGE BREAKS SO THE LINE
+000171*                      CAN PRINT A PREP SHEET INSTEAD OF READING
+000181*                      RESULTS OFF THE SCREEN.
+000191* 08/09/26  DW         ADDED INVENTORY-MASTER.  ORDERS ARE NOW
+000201*                      CHECKED AGAINST ON-HAND STOCK AND DEBIT
+000211*                      IT WHEN ACCEPTED, INSTEAD OF JUST MEETING
+000221*                      A HARDCODED MINIMUM.
+000231* 08/09/26  DW         ADDED RECIPE-MASTER.  THE ORDER NOW CARRIES
+000241*                      A RECIPE CODE AND THE YIELD FORMULA AND
+000251*                      MINIMUMS COME FROM THAT RECIPE'S RECORD
+000261*                      INSTEAD OF BEING HARDCODED FOR ONE RECIPE.
+000271* 08/09/26  DW         ADDED CHECKPOINT-FILE.  THE LAST ORDER
+000281*                      SEQUENCE NUMBER COMPLETED IS SAVED AFTER
+000291*                      EACH ORDER SO A RESTART PICKS UP WITH THE
+000301*                      NEXT ORDER INSTEAD OF REPROCESSING THE
+000311*                      WHOLE BATCH.  (NOTE: WITH THE TERMINAL
+000321*                      ACCEPTS GONE, THERE IS NO LONGER A
+000331*                      MID-ORDER FIELD TO RE-KEY -- AN ORDER NOW
+000341*                      EITHER COMPLETES OR IS REJECTED IN ONE
+000351*                      PASS, SO THE CHECKPOINT GRANULARITY IS
+000361*                      PER ORDER RATHER THAN PER FIELD.)
+000371* 08/09/26  DW         ADDED AUDIT-LOG.  EVERY ACCEPTED ORDER IS
+000381*                      APPENDED TO IT WITH A DATE/TIME STAMP SO
+000391*                      WE HAVE A RECORD OF WHO ORDERED WHAT.
+000401* 08/09/26  DW         ADDED COST-MASTER.  EACH ORDER'S
+000411*                      INGREDIENTS ARE NOW PRICED OUT AND A
+000421*                      SUGGESTED SELLING PRICE (COST TIMES A
+000431*                      ONE-THIRD FOOD COST MARKUP) IS PRINTED
+000441*                      ON THE PREP SHEET AND LOGGED TO THE
+000451*                      AUDIT TRAIL.
+000461* 08/09/26  DW         ADDED 8000-WRITE-SUMMARY.  THE RUN NOW
+000471*                      ENDS WITH AN END-OF-DAY TOTALS PAGE ON
+000481*                      THE PREP SHEET -- ORDERS RECEIVED,
+000491*                      ACCEPTED, AND REJECTED, PLUS TOTAL
+000501*                      PANCAKES, INGREDIENT COST, AND SUGGESTED
+000511*                      REVENUE FOR THE WHOLE BATCH.
+000521* 08/09/26  DW         ADDED OR-BACON-SUB-CODE.  AN ORDER CAN
+000531*                      NOW CARRY TURKEY BACON, A VEGETARIAN
+000541*                      SUBSTITUTE, OR NO BACON AT ALL INSTEAD
+000551*                      OF ASSUMING PLAIN PORK BACON, AND THE
+000561*                      PREP SHEET AND AUDIT LOG BOTH SHOW WHICH
+000571*                      ONE THE KITCHEN SHOULD ACTUALLY USE.
+000581* 08/09/26  DW         REVIEW FIXES -- UNRECOGNIZED BACON
+000591*                      SUBSTITUTION CODES NOW REJECT THE ORDER
+000601*                      INSTEAD OF DEFAULTING TO PORK; RD-COST
+000611*                      AND RD-PRICE ON THE PREP SHEET ARE WIDE
+000621*                      ENOUGH FOR A FIVE-DIGIT DOLLAR AMOUNT;
+000631*                      INVENTORY-MASTER, RECIPE-MASTER, AND
+000641*                      COST-MASTER OPENS ARE NOW STATUS-CHECKED
+000651*                      LIKE CHECKPOINT-FILE ALREADY WAS; THE
+000661*                      RUNNING TOTALS ARE NOW CARRIED IN THE
+000671*                      CHECKPOINT RECORD AND RELOADED ON RESTART
+000681*                      SO THE END-OF-DAY SUMMARY COVERS THE
+000691*                      WHOLE NIGHT'S RUN; AND RPT-HEADING-1 NO
+000701*                      LONGER OVERRUNS RPT-LINE BY TWO BYTES.
+000711* 08/09/26  DW         MORE REVIEW FIXES -- DROPPED THE LEFTOVER
+000721*                      INTERACTIVE-BANTER DISPLAYS NOW THAT THE
+000731*                      PREP SHEET IS THE RECORD OF AN ACCEPTED
+000741*                      ORDER; THE CHECKPOINT NOW CARRIES THE RUN
+000751*                      DATE IT WAS WRITTEN UNDER SO A CHECKPOINT
+000761*                      LEFT OVER FROM A COMPLETED PRIOR NIGHT
+000771*                      ISN'T MISTAKEN FOR A MID-RUN RESTART OF
+000781*                      TONIGHT'S BATCH; AND AUDIT-LOG'S OPEN IS
+000791*                      NOW STATUS-CHECKED LIKE THE OTHER FILES.
+000801* 08/09/26  DW         STILL MORE REVIEW FIXES -- THE CHECKPOINT
+000811*                      OPEN AND WRITE, AND THE AUDIT-LOG WRITE,
+000821*                      ARE NOW STATUS-CHECKED LIKE EVERY OTHER
+000831*                      FILE OPERATION IN THIS PROGRAM; AND A
+000841*                      MISSING COST-MASTER RECORD (E.G. FOR A
+000851*                      SUBSTITUTE BACON CODE THAT HASN'T BEEN
+000861*                      PRICED YET) NO LONGER SILENTLY COSTS THAT
+000871*                      INGREDIENT AT ZERO -- IT'S COUNTED IN A
+000881*                      NEW COST RECORDS MISSING TOTAL THAT PRINTS
+000891*                      ON THE END-OF-DAY SUMMARY.
+000901*---------------------------------------------------------------
+000911 ENVIRONMENT DIVISION.
+000921 INPUT-OUTPUT SECTION.
+000931 FILE-CONTROL.
+000941     SELECT ORDER-FILE ASSIGN TO ORDERIN
+000951         ORGANIZATION IS SEQUENTIAL.
+000961
+000971     SELECT PANCAKE-REPORT ASSIGN TO PANCRPT
+000981         ORGANIZATION IS SEQUENTIAL.
+000991
+001001     SELECT INVENTORY-MASTER ASSIGN TO INVMAST
+001011         ORGANIZATION IS INDEXED
+001021         ACCESS MODE IS RANDOM
+001031         RECORD KEY IS INV-ITEM-CODE
+001041         FILE STATUS IS WS-INV-STATUS.
+001051
+001061     SELECT RECIPE-MASTER ASSIGN TO RECPMAST
+001071         ORGANIZATION IS INDEXED
+001081         ACCESS MODE IS RANDOM
+001091         RECORD KEY IS RM-RECIPE-CODE
+001101         FILE STATUS IS WS-RCP-STATUS.
+001111
+001121     SELECT COST-MASTER ASSIGN TO COSTMAST
+001131         ORGANIZATION IS INDEXED
+001141         ACCESS MODE IS RANDOM
+001151         RECORD KEY IS CM-ITEM-CODE
+001161         FILE STATUS IS WS-CST-STATUS.
+001171
+001181     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+001191         ORGANIZATION IS SEQUENTIAL
+001201         FILE STATUS IS WS-CKPT-STATUS.
+001211
+001221     SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+001231         ORGANIZATION IS SEQUENTIAL
+001241         FILE STATUS IS WS-AUD-STATUS.
+001251
+001261 DATA DIVISION.
+001271 FILE SECTION.
+001281*---------------------------------------------------------------
+001291* ORDER-FILE - ONE MORNING PREP LIST ENTRY PER CUSTOMER ORDER,
+001301* KEYED BY HAND INTO A SEQUENTIAL FILE INSTEAD OF READ FROM THE
+001311* TERMINAL.
+001321*---------------------------------------------------------------
+001331 FD  ORDER-FILE
+001341     LABEL RECORDS ARE STANDARD.
+001351 01  ORDER-REC.
+001361     05  OR-SEQ-NO           PIC 9(05).
+001371     05  OR-NAME             PIC X(20).
+001381     05  OR-RECIPE-CODE      PIC X(04).
+001391     05  OR-FLOUR            PIC 9(03).
+001401     05  OR-SUGAR            PIC 9(03).
+001411     05  OR-MILK             PIC 9(03).
+001421     05  OR-BACON            PIC 9(03).
+001431     05  OR-BACON-SUB-CODE   PIC X(01).
+001441     05  OR-BAKEPOWDER       PIC 9(03).
+001451     05  FILLER              PIC X(35).
+001461
+001471*---------------------------------------------------------------
+001481* PANCAKE-REPORT - THE PRINTED PREP SHEET FOR THE COOKS.
+001491*---------------------------------------------------------------
+001501 FD  PANCAKE-REPORT
+001511     LABEL RECORDS ARE OMITTED.
+001521 01  RPT-LINE                PIC X(132).
+001531
+001541*---------------------------------------------------------------
+001551* INVENTORY-MASTER - ON-HAND QUANTITY FOR EACH RAW INGREDIENT,
+001561* DEBITED AS ORDERS ARE ACCEPTED.
+001571*---------------------------------------------------------------
+001581 FD  INVENTORY-MASTER
+001591     LABEL RECORDS ARE STANDARD.
+001601 01  INVENTORY-REC.
+001611     05  INV-ITEM-CODE       PIC X(04).
+001621     05  INV-ITEM-NAME       PIC X(20).
+001631     05  INV-QTY-ON-HAND     PIC 9(07).
+001641     05  FILLER              PIC X(09).
+001651
+001661*---------------------------------------------------------------
+001671* RECIPE-MASTER - THE YIELD RATIOS AND MINIMUM QUANTITIES FOR
+001681* EACH RECIPE THE SHOP SERVES (PLAIN, BUTTERMILK, GLUTEN-FREE,
+001691* SILVER-DOLLAR, AND WHATEVER COMES NEXT).
+001701*---------------------------------------------------------------
+001711 FD  RECIPE-MASTER
+001721     LABEL RECORDS ARE STANDARD.
+001731 01  RECIPE-REC.
+001741     05  RM-RECIPE-CODE      PIC X(04).
+001751     05  RM-RECIPE-NAME      PIC X(20).
+001761     05  RM-FLOUR-DIVISOR    PIC 9(02).
+001771     05  RM-SUGAR-DIVISOR    PIC 9(02).
+001781     05  RM-YIELD-FACTOR     PIC 9(01)V9(02).
+001791     05  RM-MIN-FLOUR        PIC 9(03).
+001801     05  RM-MIN-SUGAR        PIC 9(03).
+001811     05  RM-MIN-MILK         PIC 9(03).
+001821     05  RM-MIN-BACON        PIC 9(03).
+001831     05  RM-MIN-BAKEPOWDER   PIC 9(03).
+001841     05  FILLER              PIC X(10).
+001851
+001861*---------------------------------------------------------------
+001871* COST-MASTER - PER-UNIT COST FOR EACH RAW INGREDIENT, USED TO
+001881* PRICE OUT AN ORDER'S INGREDIENTS AND SUGGEST A SELLING PRICE.
+001891*---------------------------------------------------------------
+001901 FD  COST-MASTER
+001911     LABEL RECORDS ARE STANDARD.
+001921 01  COST-REC.
+001931     05  CM-ITEM-CODE        PIC X(04).
+001941     05  CM-ITEM-NAME        PIC X(20).
+001951     05  CM-UNIT-COST        PIC 9(03)V99.
+001961     05  FILLER              PIC X(08).
+001971
+001981*---------------------------------------------------------------
+001991* CHECKPOINT-FILE - THE LAST ORDER SEQUENCE NUMBER SUCCESSFULLY
+002001* COMPLETED, REWRITTEN AFTER EVERY ORDER SO A RESTART KNOWS
+002011* WHERE TO PICK BACK UP.
+002021*---------------------------------------------------------------
+002031 FD  CHECKPOINT-FILE
+002041     LABEL RECORDS ARE OMITTED.
+002051 01  CKPT-REC.
+002061     05  CKPT-RUN-DATE       PIC 9(08).
+002071     05  CKPT-LAST-SEQ-NO    PIC 9(05).
+002081     05  CKPT-TOTAL-ORDERS   PIC 9(05).
+002091     05  CKPT-TOTAL-ACCEPTED PIC 9(05).
+002101     05  CKPT-TOTAL-REJECTED PIC 9(05).
+002111     05  CKPT-TOTAL-PANCAKES PIC 9(07)V99.
+002121     05  CKPT-TOTAL-COST     PIC 9(07)V99.
+002131     05  CKPT-TOTAL-PRICE    PIC 9(07)V99.
+002141     05  CKPT-COST-MISSING   PIC 9(05).
+002151
+002161*---------------------------------------------------------------
+002171* AUDIT-LOG - A PERMANENT RECORD OF EVERY ACCEPTED ORDER.
+002181*---------------------------------------------------------------
+002191 FD  AUDIT-LOG
+002201     LABEL RECORDS ARE STANDARD.
+002211 01  AUD-REC.
+002221     05  AUD-DATE            PIC 9(08).
+002231     05  AUD-TIME            PIC 9(08).
+002241     05  AUD-NAME            PIC X(20).
+002251     05  AUD-FLOUR           PIC 9(03).
+002261     05  AUD-SUGAR           PIC 9(03).
+002271     05  AUD-MILK            PIC 9(03).
+002281     05  AUD-BACON           PIC 9(03).
+002291     05  AUD-BAKEPOWDER      PIC 9(03).
+002301     05  AUD-PANCAKES        PIC 99V99.
+002311     05  AUD-COST            PIC 9(05)V99.
+002321     05  AUD-PRICE           PIC 9(05)V99.
+002331     05  AUD-BACON-TYPE      PIC X(07).
+002341     05  FILLER              PIC X(10).
+002351
+002361*HOW MANY BACON PANCAKES CAN YOU MAKE?
+002371 WORKING-STORAGE SECTION.
+002381 01  NAME                    PIC A(20).
+002391 01  FLOUR                   PIC 999.
+002401 01  SUGAR                   PIC 999.
+002411 01  MILK                    PIC 999.
+002421 01  BACON                   PIC 999.
+002431 01  BAKEPOWDER              PIC 999.
+002441 01  PANCAKES                PIC 99V99.
+002451
+002461 01  SW-FILE-STATUS          PIC X(01).
+002471     88  END-OF-ORDERS       VALUE "Y".
+002481     88  MORE-ORDERS-EXIST   VALUE "N".
+002491
+002501 01  SW-ORDER-STATUS         PIC X(01).
+002511     88  ORDER-IS-VALID      VALUE "Y".
+002521     88  ORDER-IS-INVALID    VALUE "N".
+002531
+002541*---------------------------------------------------------------
+002551* BACON SUBSTITUTION/ALLERGEN CODE CARRIED ON THE ORDER -
+002561* P = PORK BACON (THE DEFAULT), T = TURKEY BACON,
+002571* V = VEGETARIAN/PLANT-BASED SUBSTITUTE, N = NO BACON AT ALL.
+002581*---------------------------------------------------------------
+002591 01  SW-BACON-SUB-CODE       PIC X(01).
+002601     88  BACON-IS-PORK       VALUE "P".
+002611     88  BACON-IS-TURKEY     VALUE "T".
+002621     88  BACON-IS-VEGETARIAN VALUE "V".
+002631     88  BACON-IS-OMITTED    VALUE "N".
+002641
+002651 01  WS-BACON-TYPE-DESC      PIC X(07).
+002661
+002671 01  WS-INV-STATUS           PIC X(02).
+002681     88  INV-STATUS-OK       VALUE "00".
+002691
+002701 01  WS-RCP-STATUS           PIC X(02).
+002711     88  RCP-STATUS-OK       VALUE "00".
+002721
+002731 01  WS-CST-STATUS           PIC X(02).
+002741     88  CST-STATUS-OK       VALUE "00".
+002751
+002761 01  WS-CKPT-STATUS          PIC X(02).
+002771     88  CKPT-STATUS-OK      VALUE "00".
+002781
+002791 01  WS-AUD-STATUS           PIC X(02).
+002801     88  AUD-STATUS-OK       VALUE "00".
+002811
+002821 01  WS-CKPT-LAST-SEQ        PIC 9(05) VALUE ZERO.
+002831 01  WS-CURRENT-SEQ-NO       PIC 9(05) VALUE ZERO.
+002841 01  WS-CURRENT-TIME-NUM     PIC 9(08) VALUE ZERO.
+002851
+002861*---------------------------------------------------------------
+002871* INGREDIENT TABLE - HOLDS EACH INGREDIENT'S INVENTORY ITEM
+002881* CODE AND THE QUANTITY NEEDED FOR THE CURRENT ORDER SO
+002891* 5100-CHECK-INVENTORY AND 6000-DEBIT-INVENTORY CAN WORK
+002901* THROUGH ALL FIVE INGREDIENTS THE SAME WAY.
+002911*---------------------------------------------------------------
+002921 01  WS-INGREDIENT-TABLE.
+002931     05  WS-ING-ENTRY OCCURS 5 TIMES INDEXED BY ING-IDX.
+002941         10  WS-ING-CODE     PIC X(04).
+002951         10  WS-ING-NEEDED   PIC 9(03).
+002961         10  WS-ING-COST     PIC 9(03)V99.
+002971
+002981*---------------------------------------------------------------
+002991* ORDER COSTING FIELDS - THE INGREDIENT COST FOR THE CURRENT
+003001* ORDER AND A SUGGESTED SELLING PRICE BASED OFF OF IT.  THE
+003011* SHOP TARGETS ROUGHLY A ONE-THIRD FOOD COST, SO THE SUGGESTED
+003021* PRICE IS THE INGREDIENT COST TIMES WS-PRICE-MARKUP-FACTOR.
+003031*---------------------------------------------------------------
+003041 01  WS-ORDER-COST           PIC 9(05)V99 VALUE ZERO.
+003051 01  WS-SUGGESTED-PRICE      PIC 9(05)V99 VALUE ZERO.
+003061 01  WS-PRICE-MARKUP-FACTOR  PIC 9(01)V99 VALUE 3.00.
+003071*---------------------------------------------------------------
+003081* END-OF-DAY RUNNING TOTALS, ACCUMULATED AS EACH ORDER IS
+003091* PROCESSED AND PRINTED BY 8000-WRITE-SUMMARY AT THE END OF
+003101* THE RUN.
+003111*---------------------------------------------------------------
+003121 01  WS-TOTAL-ORDERS         PIC 9(05) VALUE ZERO COMP.
+003131 01  WS-TOTAL-ACCEPTED       PIC 9(05) VALUE ZERO COMP.
+003141 01  WS-TOTAL-REJECTED       PIC 9(05) VALUE ZERO COMP.
+003151 01  WS-TOTAL-PANCAKES       PIC 9(07)V99 VALUE ZERO.
+003161 01  WS-TOTAL-COST           PIC 9(07)V99 VALUE ZERO.
+003171 01  WS-TOTAL-PRICE          PIC 9(07)V99 VALUE ZERO.
+003181 01  WS-TOTAL-COST-MISSING   PIC 9(05) VALUE ZERO COMP.
+003191*---------------------------------------------------------------
+003201* REPORT CONTROL FIELDS.
+003211*---------------------------------------------------------------
+003221 01  WS-RUN-DATE-NUM         PIC 9(08).
+003231 01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE-NUM.
+003241     05  WS-RUN-YYYY         PIC 9(04).
+003251     05  WS-RUN-MM           PIC 9(02).
+003261     05  WS-RUN-DD           PIC 9(02).
+003271
+003281 01  WS-PAGE-NO              PIC 9(03) VALUE ZERO COMP.
+003291 01  WS-LINES-ON-PAGE        PIC 9(02) VALUE ZERO COMP.
+003301 01  WS-MAX-LINES-PER-PAGE   PIC 9(02) VALUE 20 COMP.
+003311
+003321*---------------------------------------------------------------
+003331* REPORT HEADING AND DETAIL LINE LAYOUTS.
+003341*---------------------------------------------------------------
+003351 01  RPT-HEADING-1.
+003361     05  FILLER              PIC X(28)
+003371         VALUE "BACON PANCAKES - PREP SHEET ".
+003381     05  RH1-MM              PIC 9(02).
+003391     05  FILLER              PIC X(01) VALUE "/".
+003401     05  RH1-DD              PIC 9(02).
+003411     05  FILLER              PIC X(01) VALUE "/".
+003421     05  RH1-YYYY            PIC 9(04).
+003431     05  FILLER              PIC X(25) VALUE SPACES.
+003441     05  FILLER              PIC X(05) VALUE "PAGE ".
+003451     05  RH1-PAGE-NO         PIC ZZ9.
+003461     05  FILLER              PIC X(61) VALUE SPACES.
+003471
+003481 01  RPT-HEADING-2.
+003491     05  FILLER              PIC X(20) VALUE "CUSTOMER NAME".
+003501     05  FILLER              PIC X(09) VALUE "FLOUR".
+003511     05  FILLER              PIC X(09) VALUE "SUGAR".
+003521     05  FILLER              PIC X(09) VALUE "MILK".
+003531     05  FILLER              PIC X(09) VALUE "BACON".
+003541     05  FILLER              PIC X(11) VALUE "BAKEPOWDER".
+003551     05  FILLER              PIC X(10) VALUE "PANCAKES".
+003561     05  FILLER              PIC X(09) VALUE "COST".
+003571     05  FILLER              PIC X(09) VALUE "PRICE".
+003581     05  FILLER              PIC X(10) VALUE "BACON TYPE".
+003591     05  FILLER              PIC X(18) VALUE SPACES.
+003601
+003611 01  RPT-DETAIL-LINE.
+003621     05  RD-NAME             PIC X(20).
+003631     05  FILLER              PIC X(04) VALUE SPACES.
+003641     05  RD-FLOUR            PIC ZZ9.
+003651     05  FILLER              PIC X(06) VALUE SPACES.
+003661     05  RD-SUGAR            PIC ZZ9.
+003671     05  FILLER              PIC X(06) VALUE SPACES.
+003681     05  RD-MILK             PIC ZZ9.
+003691     05  FILLER              PIC X(06) VALUE SPACES.
+003701     05  RD-BACON            PIC ZZ9.
+003711     05  FILLER              PIC X(06) VALUE SPACES.
+003721     05  RD-BAKEPOWDER       PIC ZZ9.
+003731     05  FILLER              PIC X(07) VALUE SPACES.
+003741     05  RD-PANCAKES         PIC ZZ9.99.
+003751     05  FILLER              PIC X(06) VALUE SPACES.
+003761     05  RD-COST             PIC ZZZZ9.99.
+003771     05  FILLER              PIC X(05) VALUE SPACES.
+003781     05  RD-PRICE            PIC ZZZZ9.99.
+003791     05  FILLER              PIC X(05) VALUE SPACES.
+003801     05  RD-BACON-TYPE       PIC X(07).
+003811     05  FILLER              PIC X(08) VALUE SPACES.
+003821
+003831 01  RPT-REJECT-LINE.
+003841     05  FILLER              PIC X(20) VALUE "  -- REJECTED --  ".
+003851     05  RR-NAME             PIC X(20).
+003861     05  FILLER              PIC X(92) VALUE SPACES.
+003871
+003881*---------------------------------------------------------------
+003891* END-OF-DAY SUMMARY LINE LAYOUTS.
+003901*---------------------------------------------------------------
+003911 01  RPT-SUM-HEADING.
+003921     05  FILLER              PIC X(30)
+003931         VALUE "END OF DAY SUMMARY".
+003941     05  FILLER              PIC X(102) VALUE SPACES.
+003951
+003961 01  RPT-SUM-COUNT-LINE.
+003971     05  RSC-LABEL           PIC X(30).
+003981     05  FILLER              PIC X(05) VALUE SPACES.
+003991     05  RSC-COUNT           PIC ZZZZZ9.
+004001     05  FILLER              PIC X(91) VALUE SPACES.
+004011
+004021 01  RPT-SUM-MONEY-LINE.
+004031     05  RSM-LABEL           PIC X(30).
+004041     05  FILLER              PIC X(05) VALUE SPACES.
+004051     05  RSM-MONEY           PIC Z(6)9.99.
+004061     05  FILLER              PIC X(87) VALUE SPACES.
+004071
+004081 PROCEDURE DIVISION.
+004091*---------------------------------------------------------------
+004101* 0000-MAINLINE
+004111*---------------------------------------------------------------
+004121 0000-MAINLINE.
+004131     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004141     PERFORM 0100-START-HERE THRU 0100-EXIT
+004151         UNTIL END-OF-ORDERS.
+004161     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+004171     STOP RUN.
+004181
+004191*---------------------------------------------------------------
+004201* 1000-INITIALIZE - OPEN THE FILES AND PRIME THE READ.
+004211*---------------------------------------------------------------
+004221 1000-INITIALIZE.
+004231     SET MORE-ORDERS-EXIST TO TRUE.
+004241     ACCEPT WS-RUN-DATE-NUM FROM DATE YYYYMMDD.
+004251     OPEN INPUT ORDER-FILE.
+004261     OPEN OUTPUT PANCAKE-REPORT.
+004271     OPEN I-O INVENTORY-MASTER.
+004281     IF NOT INV-STATUS-OK
+004291         DISPLAY "BACONPANCAKES - INVENTORY-MASTER OPEN FAILED, "
+004301             "STATUS " WS-INV-STATUS
+004311         MOVE 16 TO RETURN-CODE
+004321         STOP RUN
+004331     END-IF.
+004341     OPEN INPUT RECIPE-MASTER.
+004351     IF NOT RCP-STATUS-OK
+004361         DISPLAY "BACONPANCAKES - RECIPE-MASTER OPEN FAILED, "
+004371             "STATUS " WS-RCP-STATUS
+004381         MOVE 16 TO RETURN-CODE
+004391         STOP RUN
+004401     END-IF.
+004411     OPEN INPUT COST-MASTER.
+004421     IF NOT CST-STATUS-OK
+004431         DISPLAY "BACONPANCAKES - COST-MASTER OPEN FAILED, "
+004441             "STATUS " WS-CST-STATUS
+004451         MOVE 16 TO RETURN-CODE
+004461         STOP RUN
+004471     END-IF.
+004481     OPEN EXTEND AUDIT-LOG.
+004491     IF NOT AUD-STATUS-OK
+004501         DISPLAY "BACONPANCAKES - AUDIT-LOG OPEN FAILED, "
+004511             "STATUS " WS-AUD-STATUS
+004521         MOVE 16 TO RETURN-CODE
+004531         STOP RUN
+004541     END-IF.
+004551     PERFORM 7000-WRITE-HEADINGS THRU 7000-EXIT.
+004561     PERFORM 1500-READ-CHECKPOINT THRU 1500-EXIT.
+004571     PERFORM 3000-READ-ORDER THRU 3000-EXIT.
+004581     PERFORM 3000-READ-ORDER THRU 3000-EXIT
+004591         UNTIL END-OF-ORDERS
+004601         OR OR-SEQ-NO > WS-CKPT-LAST-SEQ.
+004611 1000-EXIT.
+004621     EXIT.
+004631
+004641*---------------------------------------------------------------
+004651* 1500-READ-CHECKPOINT - FIND THE LAST ORDER SEQUENCE NUMBER
+004661* COMPLETED ON A PRIOR RUN, IF ANY, SO ALREADY-PROCESSED ORDERS
+004671* ARE NOT RE-KEYED OR REPROCESSED AFTER A RESTART, AND RELOAD
+004681* THE RUNNING TOTALS AS OF THAT ORDER SO 8000-WRITE-SUMMARY IS
+004691* STILL ACCURATE FOR THE WHOLE NIGHT'S RUN AFTER A RESTART.  THE
+004701* CHECKPOINT IS KEYED TO THE RUN DATE IT WAS WRITTEN UNDER, SO A
+004711* CHECKPOINT LEFT OVER FROM A PRIOR NIGHT'S COMPLETED RUN IS
+004721* RECOGNIZED AS STALE AND IGNORED RATHER THAN MISTAKEN FOR A
+004731* MID-RUN RESTART OF TONIGHT'S BATCH.
+004741*---------------------------------------------------------------
+004751 1500-READ-CHECKPOINT.
+004761     MOVE ZERO TO WS-CKPT-LAST-SEQ.
+004771     OPEN INPUT CHECKPOINT-FILE.
+004781     IF CKPT-STATUS-OK
+004791         READ CHECKPOINT-FILE
+004801             AT END
+004811                 CONTINUE
+004821         END-READ
+004831         IF CKPT-STATUS-OK
+004841             AND CKPT-RUN-DATE = WS-RUN-DATE-NUM
+004851             MOVE CKPT-LAST-SEQ-NO TO WS-CKPT-LAST-SEQ
+004861             MOVE CKPT-TOTAL-ORDERS TO WS-TOTAL-ORDERS
+004871             MOVE CKPT-TOTAL-ACCEPTED TO WS-TOTAL-ACCEPTED
+004881             MOVE CKPT-TOTAL-REJECTED TO WS-TOTAL-REJECTED
+004891             MOVE CKPT-TOTAL-PANCAKES TO WS-TOTAL-PANCAKES
+004901             MOVE CKPT-TOTAL-COST TO WS-TOTAL-COST
+004911             MOVE CKPT-TOTAL-PRICE TO WS-TOTAL-PRICE
+004921             MOVE CKPT-COST-MISSING TO WS-TOTAL-COST-MISSING
+004931         END-IF
+004941         CLOSE CHECKPOINT-FILE
+004951     END-IF.
+004961 1500-EXIT.
+004971     EXIT.
+004981
+004991*---------------------------------------------------------------
+005001* 0100-START-HERE - PROCESS ONE CUSTOMER ORDER FROM ORDER-REC
+005011* AND READ THE NEXT ONE IN THE QUEUE.
+005021*---------------------------------------------------------------
+005031 0100-START-HERE.
+005041     ADD 1 TO WS-TOTAL-ORDERS.
+005051     MOVE OR-SEQ-NO TO WS-CURRENT-SEQ-NO.
+005061     MOVE OR-NAME TO NAME.
+005071     MOVE OR-FLOUR TO FLOUR.
+005081     MOVE OR-SUGAR TO SUGAR.
+005091     MOVE OR-MILK TO MILK.
+005101     MOVE OR-BACON TO BACON.
+005111     MOVE OR-BACON-SUB-CODE TO SW-BACON-SUB-CODE.
+005121     IF BACON-IS-OMITTED
+005131         MOVE ZERO TO BACON
+005141     END-IF.
+005151     MOVE OR-BAKEPOWDER TO BAKEPOWDER.
+005161     SET ORDER-IS-VALID TO TRUE.
+005171     PERFORM 3600-SET-BACON-DESC THRU 3600-EXIT.
+005181     PERFORM 3500-GET-RECIPE THRU 3500-EXIT.
+005191     IF ORDER-IS-VALID
+005201         PERFORM 4000-EDIT-INGREDIENTS THRU 4000-EXIT
+005211     END-IF.
+005221     IF ORDER-IS-VALID
+005231         PERFORM 5100-CHECK-INVENTORY THRU 5100-EXIT
+005241     END-IF.
+005251     IF ORDER-IS-VALID
+005261         COMPUTE PANCAKES =
+005271             ((FLOUR / RM-FLOUR-DIVISOR)
+005281             + (SUGAR / RM-SUGAR-DIVISOR))
+005291             * BAKEPOWDER * RM-YIELD-FACTOR
+005301         PERFORM 6000-DEBIT-INVENTORY THRU 6000-EXIT
+005311         PERFORM 6300-COMPUTE-COST THRU 6300-EXIT
+005321         PERFORM 7100-WRITE-DETAIL-LINE THRU 7100-EXIT
+005331         PERFORM 7400-WRITE-AUDIT-RECORD THRU 7400-EXIT
+005341         ADD 1 TO WS-TOTAL-ACCEPTED
+005351         ADD PANCAKES TO WS-TOTAL-PANCAKES
+005361         ADD WS-ORDER-COST TO WS-TOTAL-COST
+005371         ADD WS-SUGGESTED-PRICE TO WS-TOTAL-PRICE
+005381     ELSE
+005391         DISPLAY "ORDER FOR ", NAME, " REJECTED."
+005401         PERFORM 7200-WRITE-REJECT-LINE THRU 7200-EXIT
+005411         ADD 1 TO WS-TOTAL-REJECTED
+005421     END-IF.
+005431     PERFORM 7600-WRITE-CHECKPOINT THRU 7600-EXIT.
+005441     PERFORM 3000-READ-ORDER THRU 3000-EXIT.
+005451 0100-EXIT.
+005461     EXIT.
+005471
+005481*---------------------------------------------------------------
+005491* 3000-READ-ORDER - READ THE NEXT ORDER, SETTING THE
+005501* END-OF-ORDERS SWITCH WHEN THE QUEUE IS EXHAUSTED.
+005511*---------------------------------------------------------------
+005521 3000-READ-ORDER.
+005531     READ ORDER-FILE
+005541         AT END
+005551             SET END-OF-ORDERS TO TRUE
+005561     END-READ.
+005571 3000-EXIT.
+005581     EXIT.
+005591
+005601*---------------------------------------------------------------
+005611* 3500-GET-RECIPE - LOOK UP THE RECIPE CODE CARRIED ON THE
+005621* ORDER SO THE YIELD FORMULA AND MINIMUMS FOR THAT RECIPE ARE
+005631* AVAILABLE TO 4000-EDIT-INGREDIENTS AND THE COMPUTE STATEMENT.
+005641*---------------------------------------------------------------
+005651 3500-GET-RECIPE.
+005661     MOVE OR-RECIPE-CODE TO RM-RECIPE-CODE.
+005671     READ RECIPE-MASTER
+005681         INVALID KEY
+005691             DISPLAY "UNKNOWN RECIPE CODE ", OR-RECIPE-CODE,
+005701                 " FOR ", NAME
+005711             SET ORDER-IS-INVALID TO TRUE
+005721     END-READ.
+005731 3500-EXIT.
+005741     EXIT.
+005751
+005761*---------------------------------------------------------------
+005771* 3600-SET-BACON-DESC - TRANSLATE THE ORDER'S BACON SUBSTITUTION
+005781* CODE INTO A DESCRIPTION FOR THE PREP SHEET AND AUDIT LOG.
+005791*---------------------------------------------------------------
+005801 3600-SET-BACON-DESC.
+005811     IF BACON-IS-TURKEY
+005821         MOVE "TURKEY " TO WS-BACON-TYPE-DESC
+005831     ELSE
+005841     IF BACON-IS-VEGETARIAN
+005851         MOVE "VEG    " TO WS-BACON-TYPE-DESC
+005861     ELSE
+005871     IF BACON-IS-OMITTED
+005881         MOVE "NONE   " TO WS-BACON-TYPE-DESC
+005891     ELSE
+005901     IF BACON-IS-PORK
+005911         MOVE "PORK   " TO WS-BACON-TYPE-DESC
+005921     ELSE
+005931         DISPLAY "UNKNOWN BACON SUBSTITUTION CODE ",
+005941             OR-BACON-SUB-CODE, " FOR ", NAME
+005951         SET ORDER-IS-INVALID TO TRUE
+005961     END-IF
+005971     END-IF
+005981     END-IF
+005991     END-IF.
+006001 3600-EXIT.
+006011     EXIT.
+006021
+006031*---------------------------------------------------------------
+006041* 4000-EDIT-INGREDIENTS - THE SAME MINIMUM-QUANTITY CHECKS THE
+006051* TERMINAL VERSION USED TO ENFORCE ONE ACCEPT AT A TIME, EXCEPT
+006061* THE MINIMUMS NOW COME FROM THE CURRENT ORDER'S RECIPE RECORD
+006071* INSTEAD OF BEING HARDCODED FOR ONE RECIPE.  A BATCH ORDER THAT
+006081* FAILS A CHECK IS REJECTED RATHER THAN LOOPING BACK FOR A
+006091* RE-KEY, SINCE THERE IS NO ONE AT A TERMINAL TO ASK.
+006101*---------------------------------------------------------------
+006111 4000-EDIT-INGREDIENTS.
+006121     SET ORDER-IS-VALID TO TRUE.
+006131     IF FLOUR < RM-MIN-FLOUR
+006141         DISPLAY "AWWW, NO PANCAKES"
+006151         SET ORDER-IS-INVALID TO TRUE
+006161         GO TO 4000-EXIT
+006171     END-IF.
+006181     IF SUGAR < RM-MIN-SUGAR
+006191         DISPLAY "OH NOOOO! NO PANCAKES!"
+006201         SET ORDER-IS-INVALID TO TRUE
+006211         GO TO 4000-EXIT
+006221     END-IF.
+006231     IF MILK < RM-MIN-MILK
+006241         DISPLAY "GET MORE MILK!"
+006251         SET ORDER-IS-INVALID TO TRUE
+006261         GO TO 4000-EXIT
+006271     END-IF.
+006281     IF BACON < RM-MIN-BACON
+006291         AND NOT BACON-IS-OMITTED
+006301         DISPLAY "AND HOW DID YOU THINK YOU'D MAKE BACON"
+006311         DISPLAY " PANCAKES WITHOUT BACON...GET BACON."
+006321         SET ORDER-IS-INVALID TO TRUE
+006331         GO TO 4000-EXIT
+006341     END-IF.
+006351     IF BAKEPOWDER < RM-MIN-BAKEPOWDER
+006361         DISPLAY "FLUFF-LESS PANCAKES?? NO!"
+006371         SET ORDER-IS-INVALID TO TRUE
+006381         GO TO 4000-EXIT
+006391     END-IF.
+006401 4000-EXIT.
+006411     EXIT.
+006421
+006431*---------------------------------------------------------------
+006441* 5000-LOAD-INGREDIENT-TABLE - COPY THE CURRENT ORDER'S
+006451* QUANTITIES INTO WS-INGREDIENT-TABLE UNDER THE INVENTORY
+006461* ITEM CODE FOR EACH INGREDIENT.
+006471*---------------------------------------------------------------
+006481 5000-LOAD-INGREDIENT-TABLE.
+006491     MOVE "FLUR" TO WS-ING-CODE(1).
+006501     MOVE FLOUR  TO WS-ING-NEEDED(1).
+006511     MOVE "SUGR" TO WS-ING-CODE(2).
+006521     MOVE SUGAR  TO WS-ING-NEEDED(2).
+006531     MOVE "MILK" TO WS-ING-CODE(3).
+006541     MOVE MILK   TO WS-ING-NEEDED(3).
+006551     IF BACON-IS-TURKEY
+006561         MOVE "TBAC" TO WS-ING-CODE(4)
+006571     ELSE
+006581     IF BACON-IS-VEGETARIAN
+006591         MOVE "VBAC" TO WS-ING-CODE(4)
+006601     ELSE
+006611         MOVE "BACN" TO WS-ING-CODE(4)
+006621     END-IF
+006631     END-IF.
+006641     MOVE BACON  TO WS-ING-NEEDED(4).
+006651     MOVE "BKPW" TO WS-ING-CODE(5).
+006661     MOVE BAKEPOWDER TO WS-ING-NEEDED(5).
+006671 5000-EXIT.
+006681     EXIT.
+006691
+006701*---------------------------------------------------------------
+006711* 5100-CHECK-INVENTORY - MAKE SURE THE SHOP HAS ENOUGH OF EACH
+006721* INGREDIENT ON HAND BEFORE THE ORDER IS ACCEPTED.
+006731*---------------------------------------------------------------
+006741 5100-CHECK-INVENTORY.
+006751     PERFORM 5000-LOAD-INGREDIENT-TABLE THRU 5000-EXIT.
+006761     PERFORM 5200-CHECK-ONE-ITEM THRU 5200-EXIT
+006771         VARYING ING-IDX FROM 1 BY 1
+006781         UNTIL ING-IDX > 5
+006791             OR ORDER-IS-INVALID.
+006801 5100-EXIT.
+006811     EXIT.
+006821
+006831*---------------------------------------------------------------
+006841* 5200-CHECK-ONE-ITEM - LOOK UP ONE INGREDIENT ON
+006851* INVENTORY-MASTER AND REJECT THE ORDER IF THE QUANTITY
+006861* NEEDED WOULD OVERDRAW WHAT IS ON HAND.
+006871*---------------------------------------------------------------
+006881 5200-CHECK-ONE-ITEM.
+006891     MOVE WS-ING-CODE(ING-IDX) TO INV-ITEM-CODE.
+006901     READ INVENTORY-MASTER
+006911         INVALID KEY
+006921             DISPLAY "NO INVENTORY RECORD FOR ", INV-ITEM-CODE
+006931             SET ORDER-IS-INVALID TO TRUE
+006941             GO TO 5200-EXIT
+006951     END-READ.
+006961     IF WS-ING-NEEDED(ING-IDX) > INV-QTY-ON-HAND
+006971         DISPLAY "NOT ENOUGH " INV-ITEM-NAME " ON HAND FOR "
+006981             NAME
+006991         SET ORDER-IS-INVALID TO TRUE
+007001     END-IF.
+007011 5200-EXIT.
+007021     EXIT.
+007031
+007041*---------------------------------------------------------------
+007051* 6000-DEBIT-INVENTORY - THE ORDER PASSED EVERY CHECK, SO TAKE
+007061* ITS INGREDIENTS OFF THE SHELF.
+007071*---------------------------------------------------------------
+007081 6000-DEBIT-INVENTORY.
+007091     PERFORM 6100-DEBIT-ONE-ITEM THRU 6100-EXIT
+007101         VARYING ING-IDX FROM 1 BY 1
+007111         UNTIL ING-IDX > 5.
+007121 6000-EXIT.
+007131     EXIT.
+007141
+007151*---------------------------------------------------------------
+007161* 6100-DEBIT-ONE-ITEM - REWRITE ONE INGREDIENT'S ON-HAND
+007171* QUANTITY, REDUCED BY THE AMOUNT THIS ORDER USED.
+007181*---------------------------------------------------------------
+007191 6100-DEBIT-ONE-ITEM.
+007201     MOVE WS-ING-CODE(ING-IDX) TO INV-ITEM-CODE.
+007211     READ INVENTORY-MASTER
+007221         INVALID KEY
+007231             GO TO 6100-EXIT
+007241     END-READ.
+007251     SUBTRACT WS-ING-NEEDED(ING-IDX) FROM INV-QTY-ON-HAND.
+007261     REWRITE INVENTORY-REC
+007271         INVALID KEY
+007281             DISPLAY "UNABLE TO UPDATE INVENTORY FOR ",
+007291                 INV-ITEM-CODE
+007301     END-REWRITE.
+007311 6100-EXIT.
+007321     EXIT.
+007331
+007341*---------------------------------------------------------------
+007351* 6300-COMPUTE-COST - PRICE OUT THE INGREDIENTS USED BY THE
+007361* CURRENT ORDER AND WORK UP A SUGGESTED SELLING PRICE.
+007371*---------------------------------------------------------------
+007381 6300-COMPUTE-COST.
+007391     MOVE ZERO TO WS-ORDER-COST.
+007401     PERFORM 6350-ADD-ONE-ITEM-COST THRU 6350-EXIT
+007411         VARYING ING-IDX FROM 1 BY 1
+007421         UNTIL ING-IDX > 5.
+007431     COMPUTE WS-SUGGESTED-PRICE =
+007441         WS-ORDER-COST * WS-PRICE-MARKUP-FACTOR.
+007451 6300-EXIT.
+007461     EXIT.
+007471
+007481*---------------------------------------------------------------
+007491* 6350-ADD-ONE-ITEM-COST - LOOK UP ONE INGREDIENT'S UNIT COST
+007501* AND ADD ITS SHARE INTO WS-ORDER-COST.  A MISSING COST RECORD
+007511* (E.G. COST-MASTER HAS NOT YET BEEN PRICED FOR A NEWER
+007521* SUBSTITUTE ITEM CODE) COSTS THAT INGREDIENT AT ZERO BUT IS
+007531* COUNTED IN WS-TOTAL-COST-MISSING SO 8000-WRITE-SUMMARY CAN
+007541* FLAG THAT THE NIGHT'S COSTING IS INCOMPLETE.
+007551*---------------------------------------------------------------
+007561 6350-ADD-ONE-ITEM-COST.
+007571     MOVE ZERO TO CM-UNIT-COST.
+007581     MOVE WS-ING-CODE(ING-IDX) TO CM-ITEM-CODE.
+007591     READ COST-MASTER
+007601         INVALID KEY
+007611             DISPLAY "NO COST RECORD FOR ", CM-ITEM-CODE
+007621             ADD 1 TO WS-TOTAL-COST-MISSING
+007631     END-READ.
+007641     MOVE CM-UNIT-COST TO WS-ING-COST(ING-IDX).
+007651     COMPUTE WS-ORDER-COST = WS-ORDER-COST +
+007661         (WS-ING-NEEDED(ING-IDX) * WS-ING-COST(ING-IDX)).
+007671 6350-EXIT.
+007681     EXIT.
+007691
+007701*---------------------------------------------------------------
+007711* 7000-WRITE-HEADINGS - START A NEW REPORT PAGE.
+007721*---------------------------------------------------------------
+007731 7000-WRITE-HEADINGS.
+007741     ADD 1 TO WS-PAGE-NO.
+007751     MOVE WS-RUN-MM TO RH1-MM.
+007761     MOVE WS-RUN-DD TO RH1-DD.
+007771     MOVE WS-RUN-YYYY TO RH1-YYYY.
+007781     MOVE WS-PAGE-NO TO RH1-PAGE-NO.
+007791     WRITE RPT-LINE FROM RPT-HEADING-1 AFTER ADVANCING PAGE.
+007801     WRITE RPT-LINE FROM RPT-HEADING-2 AFTER ADVANCING 2 LINES.
+007811     MOVE ZERO TO WS-LINES-ON-PAGE.
+007821 7000-EXIT.
+007831     EXIT.
+007841
+007851*---------------------------------------------------------------
+007861* 7100-WRITE-DETAIL-LINE - PRINT ONE COMPLETED ORDER, STARTING
+007871* A NEW PAGE EVERY WS-MAX-LINES-PER-PAGE ORDERS.
+007881*---------------------------------------------------------------
+007891 7100-WRITE-DETAIL-LINE.
+007901     IF WS-LINES-ON-PAGE >= WS-MAX-LINES-PER-PAGE
+007911         PERFORM 7000-WRITE-HEADINGS THRU 7000-EXIT
+007921     END-IF.
+007931     MOVE NAME TO RD-NAME.
+007941     MOVE FLOUR TO RD-FLOUR.
+007951     MOVE SUGAR TO RD-SUGAR.
+007961     MOVE MILK TO RD-MILK.
+007971     MOVE BACON TO RD-BACON.
+007981     MOVE BAKEPOWDER TO RD-BAKEPOWDER.
+007991     MOVE PANCAKES TO RD-PANCAKES.
+008001     MOVE WS-ORDER-COST TO RD-COST.
+008011     MOVE WS-SUGGESTED-PRICE TO RD-PRICE.
+008021     MOVE WS-BACON-TYPE-DESC TO RD-BACON-TYPE.
+008031     WRITE RPT-LINE FROM RPT-DETAIL-LINE AFTER ADVANCING 1 LINE.
+008041     ADD 1 TO WS-LINES-ON-PAGE.
+008051 7100-EXIT.
+008061     EXIT.
+008071
+008081*---------------------------------------------------------------
+008091* 7200-WRITE-REJECT-LINE - NOTE A REJECTED ORDER ON THE PREP
+008101* SHEET SO THE COOKS KNOW IT WAS SKIPPED, NOT FORGOTTEN.
+008111*---------------------------------------------------------------
+008121 7200-WRITE-REJECT-LINE.
+008131     IF WS-LINES-ON-PAGE >= WS-MAX-LINES-PER-PAGE
+008141         PERFORM 7000-WRITE-HEADINGS THRU 7000-EXIT
+008151     END-IF.
+008161     MOVE NAME TO RR-NAME.
+008171     WRITE RPT-LINE FROM RPT-REJECT-LINE AFTER ADVANCING 1 LINE.
+008181     ADD 1 TO WS-LINES-ON-PAGE.
+008191 7200-EXIT.
+008201     EXIT.
+008211
+008221*---------------------------------------------------------------
+008231* 7400-WRITE-AUDIT-RECORD - APPEND THE COMPLETED ORDER TO THE
+008241* AUDIT LOG WITH A DATE/TIME STAMP.
+008251*---------------------------------------------------------------
+008261 7400-WRITE-AUDIT-RECORD.
+008271     ACCEPT WS-CURRENT-TIME-NUM FROM TIME.
+008281     MOVE WS-RUN-DATE-NUM TO AUD-DATE.
+008291     MOVE WS-CURRENT-TIME-NUM TO AUD-TIME.
+008301     MOVE NAME TO AUD-NAME.
+008311     MOVE FLOUR TO AUD-FLOUR.
+008321     MOVE SUGAR TO AUD-SUGAR.
+008331     MOVE MILK TO AUD-MILK.
+008341     MOVE BACON TO AUD-BACON.
+008351     MOVE BAKEPOWDER TO AUD-BAKEPOWDER.
+008361     MOVE PANCAKES TO AUD-PANCAKES.
+008371     MOVE WS-ORDER-COST TO AUD-COST.
+008381     MOVE WS-SUGGESTED-PRICE TO AUD-PRICE.
+008391     MOVE WS-BACON-TYPE-DESC TO AUD-BACON-TYPE.
+008401     WRITE AUD-REC.
+008411     IF NOT AUD-STATUS-OK
+008421         DISPLAY "BACONPANCAKES - AUDIT-LOG WRITE FAILED, "
+008431             "STATUS " WS-AUD-STATUS
+008441         MOVE 16 TO RETURN-CODE
+008451         STOP RUN
+008461     END-IF.
+008471 7400-EXIT.
+008481     EXIT.
+008491
+008501*---------------------------------------------------------------
+008511* 7600-WRITE-CHECKPOINT - REWRITE CHECKPOINT-FILE WITH THE
+008521* SEQUENCE NUMBER OF THE ORDER JUST COMPLETED.
+008531*---------------------------------------------------------------
+008541 7600-WRITE-CHECKPOINT.
+008551     MOVE WS-RUN-DATE-NUM TO CKPT-RUN-DATE.
+008561     MOVE WS-CURRENT-SEQ-NO TO CKPT-LAST-SEQ-NO.
+008571     MOVE WS-TOTAL-ORDERS TO CKPT-TOTAL-ORDERS.
+008581     MOVE WS-TOTAL-ACCEPTED TO CKPT-TOTAL-ACCEPTED.
+008591     MOVE WS-TOTAL-REJECTED TO CKPT-TOTAL-REJECTED.
+008601     MOVE WS-TOTAL-PANCAKES TO CKPT-TOTAL-PANCAKES.
+008611     MOVE WS-TOTAL-COST TO CKPT-TOTAL-COST.
+008621     MOVE WS-TOTAL-PRICE TO CKPT-TOTAL-PRICE.
+008631     MOVE WS-TOTAL-COST-MISSING TO CKPT-COST-MISSING.
+008641     OPEN OUTPUT CHECKPOINT-FILE.
+008651     IF NOT CKPT-STATUS-OK
+008661         DISPLAY "BACONPANCAKES - CHECKPOINT-FILE OPEN FAILED, "
+008671             "STATUS " WS-CKPT-STATUS
+008681         MOVE 16 TO RETURN-CODE
+008691         STOP RUN
+008701     END-IF.
+008711     WRITE CKPT-REC.
+008721     IF NOT CKPT-STATUS-OK
+008731         DISPLAY "BACONPANCAKES - CHECKPOINT-FILE WRITE FAILED, "
+008741             "STATUS " WS-CKPT-STATUS
+008751         MOVE 16 TO RETURN-CODE
+008761         STOP RUN
+008771     END-IF.
+008781     CLOSE CHECKPOINT-FILE.
+008791 7600-EXIT.
+008801     EXIT.
+008811
+008821*---------------------------------------------------------------
+008831* 8000-WRITE-SUMMARY - PRINT THE END-OF-DAY RUNNING TOTALS ON
+008841* A FRESH PAGE OF THE PREP SHEET BEFORE THE REPORT IS CLOSED.
+008851*---------------------------------------------------------------
+008861 8000-WRITE-SUMMARY.
+008871     PERFORM 7000-WRITE-HEADINGS THRU 7000-EXIT.
+008881     WRITE RPT-LINE FROM RPT-SUM-HEADING
+008891         AFTER ADVANCING 2 LINES.
+008901     MOVE "ORDERS RECEIVED" TO RSC-LABEL.
+008911     MOVE WS-TOTAL-ORDERS TO RSC-COUNT.
+008921     WRITE RPT-LINE FROM RPT-SUM-COUNT-LINE
+008931         AFTER ADVANCING 2 LINES.
+008941     MOVE "ORDERS ACCEPTED" TO RSC-LABEL.
+008951     MOVE WS-TOTAL-ACCEPTED TO RSC-COUNT.
+008961     WRITE RPT-LINE FROM RPT-SUM-COUNT-LINE
+008971         AFTER ADVANCING 1 LINE.
+008981     MOVE "ORDERS REJECTED" TO RSC-LABEL.
+008991     MOVE WS-TOTAL-REJECTED TO RSC-COUNT.
+009001     WRITE RPT-LINE FROM RPT-SUM-COUNT-LINE
+009011         AFTER ADVANCING 1 LINE.
+009021     MOVE "COST RECORDS MISSING" TO RSC-LABEL.
+009031     MOVE WS-TOTAL-COST-MISSING TO RSC-COUNT.
+009041     WRITE RPT-LINE FROM RPT-SUM-COUNT-LINE
+009051         AFTER ADVANCING 1 LINE.
+009061     MOVE "TOTAL PANCAKES MADE" TO RSM-LABEL.
+009071     MOVE WS-TOTAL-PANCAKES TO RSM-MONEY.
+009081     WRITE RPT-LINE FROM RPT-SUM-MONEY-LINE
+009091         AFTER ADVANCING 1 LINE.
+009101     MOVE "TOTAL INGREDIENT COST" TO RSM-LABEL.
+009111     MOVE WS-TOTAL-COST TO RSM-MONEY.
+009121     WRITE RPT-LINE FROM RPT-SUM-MONEY-LINE
+009131         AFTER ADVANCING 1 LINE.
+009141     MOVE "TOTAL SUGGESTED REVENUE" TO RSM-LABEL.
+009151     MOVE WS-TOTAL-PRICE TO RSM-MONEY.
+009161     WRITE RPT-LINE FROM RPT-SUM-MONEY-LINE
+009171         AFTER ADVANCING 1 LINE.
+009181 8000-EXIT.
+009191     EXIT.
+009201
+009211*---------------------------------------------------------------
+009221* 9999-TERMINATE - CLOSE OUT THE RUN.
+009231*---------------------------------------------------------------
+009241 9999-TERMINATE.
+009251     PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT.
+009261     CLOSE ORDER-FILE.
+009271     CLOSE PANCAKE-REPORT.
+009281     CLOSE INVENTORY-MASTER.
+009291     CLOSE RECIPE-MASTER.
+009301     CLOSE COST-MASTER.
+009311     CLOSE AUDIT-LOG.
+009321 9999-EXIT.
+009331     EXIT.
+009341
+009351 END PROGRAM BACONPANCAKES.
