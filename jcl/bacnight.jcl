@@ -0,0 +1,60 @@
+//BACNIGHT JOB (PREP01),'BACON PANCAKES NIGHTLY RUN',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* BACNIGHT - UNATTENDED OVERNIGHT RUN OF THE BACON PANCAKES
+//* MORNING PREP LIST.  THREE STEPS:
+//*
+//*   STEP10  VALIDATE THE ORDER FILE KEYED IN DURING THE DAY.
+//*   STEP20  RUN BACONPANCAKES AGAINST THE VALIDATED ORDERS.
+//*   STEP30  DISTRIBUTE THE PREP SHEET AND AUDIT LOG BACONPANCAKES
+//*           PRODUCED TO PRINT AND TO THE PERMANENT AUDIT TRAIL.
+//*
+//* MODIFICATION HISTORY
+//*   08/09/26  DW  ORIGINAL VERSION.
+//*   08/09/26  DW  STEP20/30/40 NOW RUN ONLY WHEN STEP10'S RETURN
+//*                 CODE IS 0 (THE BYPASS TEST WAS BACKWARDS, SO A
+//*                 FAILED VALIDATION NEVER SKIPPED THE REST OF THE
+//*                 RUN).  CKPTFILE IS NOW DISP=OLD, PRE-ALLOCATED
+//*                 LIKE THE OTHER MASTER FILES, SO OPEN OUTPUT IN
+//*                 7600-WRITE-CHECKPOINT TRUNCATES TO ONE RECORD
+//*                 INSTEAD OF APPENDING A NEW ONE EVERY ORDER.
+//*   08/09/26  DW  PANCRPT IS NOW A GENERATION DATA GROUP, LIKE
+//*                 AUDITLOG.ARCHIVE, SO STEP20 DOESN'T FAIL WITH A
+//*                 DUPLICATE DATA SET NAME ON THE SECOND NIGHT'S
+//*                 RUN.  STEP30 PICKS UP TONIGHT'S GENERATION WITH
+//*                 A BACKWARD REFERENCE TO STEP20'S PANCRPT DD.
+//*--------------------------------------------------------------*
+//*
+//STEP10   EXEC PGM=BACONVAL
+//STEPLIB  DD DISP=SHR,DSN=PREP.BACON.LOADLIB
+//ORDERIN  DD DISP=SHR,DSN=PREP.BACON.ORDERS.TODAY
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP20   EXEC PGM=BACONPANCAKES,COND=(0,NE,STEP10)
+//STEPLIB  DD DISP=SHR,DSN=PREP.BACON.LOADLIB
+//ORDERIN  DD DISP=SHR,DSN=PREP.BACON.ORDERS.TODAY
+//PANCRPT  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PREP.BACON.PANCRPT.TODAY(+1),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FA,LRECL=133,BLKSIZE=0)
+//INVMAST  DD DISP=OLD,DSN=PREP.BACON.INVMAST
+//RECPMAST DD DISP=OLD,DSN=PREP.BACON.RECPMAST
+//COSTMAST DD DISP=OLD,DSN=PREP.BACON.COSTMAST
+//CKPTFILE DD DISP=OLD,DSN=PREP.BACON.CKPTFILE
+//AUDITLOG DD DISP=MOD,DSN=PREP.BACON.AUDITLOG
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP30   EXEC PGM=IEBGENER,COND=(0,NE,STEP10)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DISP=SHR,DSN=*.STEP20.PANCRPT
+//SYSUT2   DD SYSOUT=(A,PRPSHEET)
+//SYSIN    DD DUMMY
+//*
+//STEP40   EXEC PGM=IEBGENER,COND=(0,NE,STEP10)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DISP=SHR,DSN=PREP.BACON.AUDITLOG
+//SYSUT2   DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PREP.BACON.AUDITLOG.ARCHIVE(+1),
+//             LIKE=PREP.BACON.AUDITLOG
+//SYSIN    DD DUMMY
+//
