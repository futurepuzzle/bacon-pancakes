@@ -0,0 +1,138 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BACONVAL.
+000300 AUTHOR. DW.
+000400 INSTALLATION. KITCHEN-DATA-PROCESSING.
+000500 DATE-WRITTEN. 08/09/26.
+000600 DATE-COMPILED.
+000700*EDITS THE BATCH ORDER FILE BEFORE BACONPANCAKES RUNS AGAINST
+000800*IT, AS THE VALIDATION STEP OF THE OVERNIGHT JOB STREAM.
+000900*---------------------------------------------------------------
+001000* MODIFICATION HISTORY
+001100*---------------------------------------------------------------
+001200* 08/09/26  DW         ORIGINAL VERSION.  CHECKS EACH ORDER
+001300*                      RECORD FOR A BLANK NAME, A BLANK RECIPE
+001400*                      CODE, OR A NON-NUMERIC INGREDIENT
+001500*                      QUANTITY BEFORE THE COMPUTE STEP RUNS,
+001600*                      AND SETS RETURN-CODE SO THE JOB STREAM
+001700*                      CAN SKIP THE COMPUTE STEP ON BAD INPUT.
+001710* 08/09/26  DW         ADDED A CHECK FOR OR-BACON-SUB-CODE SO
+001720*                      AN ORDER CARRYING SOMETHING OTHER THAN
+001730*                      PORK (P), TURKEY (T), VEGETARIAN (V), OR
+001740*                      NO BACON AT ALL (N) IS CAUGHT BEFORE THE
+001750*                      COMPUTE STEP RUNS.
+001800*---------------------------------------------------------------
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT ORDER-FILE ASSIGN TO ORDERIN
+002300         ORGANIZATION IS SEQUENTIAL.
+002400
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700*---------------------------------------------------------------
+002800* ORDER-FILE - THE SAME MORNING PREP LIST BACONPANCAKES READS.
+002900*---------------------------------------------------------------
+003000 FD  ORDER-FILE
+003100     LABEL RECORDS ARE STANDARD.
+003200 01  ORDER-REC.
+003300     05  OR-SEQ-NO           PIC 9(05).
+003400     05  OR-NAME             PIC X(20).
+003500     05  OR-RECIPE-CODE      PIC X(04).
+003600     05  OR-FLOUR            PIC 9(03).
+003700     05  OR-SUGAR            PIC 9(03).
+003800     05  OR-MILK             PIC 9(03).
+003900     05  OR-BACON            PIC 9(03).
+003950     05  OR-BACON-SUB-CODE   PIC X(01).
+004000     05  OR-BAKEPOWDER       PIC 9(03).
+004100     05  FILLER              PIC X(35).
+004200
+004300 WORKING-STORAGE SECTION.
+004400 01  SW-FILE-STATUS          PIC X(01).
+004500     88  END-OF-ORDERS       VALUE "Y".
+004600     88  MORE-ORDERS-EXIST   VALUE "N".
+004700
+004800 01  WS-TOTAL-READ           PIC 9(05) VALUE ZERO COMP.
+004900 01  WS-TOTAL-BAD            PIC 9(05) VALUE ZERO COMP.
+005000
+005100 PROCEDURE DIVISION.
+005200*---------------------------------------------------------------
+005300* 0000-MAINLINE
+005400*---------------------------------------------------------------
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005700     PERFORM 2000-VALIDATE-ORDER THRU 2000-EXIT
+005800         UNTIL END-OF-ORDERS.
+005900     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+006000     STOP RUN.
+006100
+006200*---------------------------------------------------------------
+006300* 1000-INITIALIZE - OPEN THE ORDER FILE AND PRIME THE READ.
+006400*---------------------------------------------------------------
+006500 1000-INITIALIZE.
+006600     SET MORE-ORDERS-EXIST TO TRUE.
+006700     OPEN INPUT ORDER-FILE.
+006800     READ ORDER-FILE
+006900         AT END
+007000             SET END-OF-ORDERS TO TRUE
+007100     END-READ.
+007200 1000-EXIT.
+007300     EXIT.
+007400
+007500*---------------------------------------------------------------
+007600* 2000-VALIDATE-ORDER - EDIT ONE ORDER RECORD AND READ THE
+007700* NEXT ONE IN THE QUEUE.
+007800*---------------------------------------------------------------
+007900 2000-VALIDATE-ORDER.
+008000     ADD 1 TO WS-TOTAL-READ.
+008100     IF OR-NAME = SPACES
+008200         DISPLAY "BACONVAL - ORDER ", OR-SEQ-NO,
+008300             " HAS A BLANK CUSTOMER NAME"
+008400         ADD 1 TO WS-TOTAL-BAD
+008500     END-IF.
+008600     IF OR-RECIPE-CODE = SPACES
+008700         DISPLAY "BACONVAL - ORDER ", OR-SEQ-NO,
+008800             " HAS A BLANK RECIPE CODE"
+008900         ADD 1 TO WS-TOTAL-BAD
+009000     END-IF.
+009100     IF OR-FLOUR NOT NUMERIC
+009200         OR OR-SUGAR NOT NUMERIC
+009300         OR OR-MILK NOT NUMERIC
+009400         OR OR-BACON NOT NUMERIC
+009500         OR OR-BAKEPOWDER NOT NUMERIC
+009600         DISPLAY "BACONVAL - ORDER ", OR-SEQ-NO,
+009700             " HAS A NON-NUMERIC INGREDIENT QUANTITY"
+009800         ADD 1 TO WS-TOTAL-BAD
+009900     END-IF.
+009910     IF OR-BACON-SUB-CODE NOT = "P"
+009920         AND OR-BACON-SUB-CODE NOT = "T"
+009930         AND OR-BACON-SUB-CODE NOT = "V"
+009940         AND OR-BACON-SUB-CODE NOT = "N"
+009950         DISPLAY "BACONVAL - ORDER ", OR-SEQ-NO,
+009960             " HAS AN UNKNOWN BACON SUBSTITUTION CODE"
+009970         ADD 1 TO WS-TOTAL-BAD
+009980     END-IF.
+010000     READ ORDER-FILE
+010100         AT END
+010200             SET END-OF-ORDERS TO TRUE
+010300     END-READ.
+010400 2000-EXIT.
+010500     EXIT.
+010600
+010700*---------------------------------------------------------------
+010800* 9999-TERMINATE - CLOSE THE FILE, REPORT THE RESULTS, AND SET
+010900* RETURN-CODE SO THE JOB STREAM CAN DECIDE WHETHER TO RUN THE
+011000* COMPUTE STEP.
+011100*---------------------------------------------------------------
+011200 9999-TERMINATE.
+011300     CLOSE ORDER-FILE.
+011400     DISPLAY "BACONVAL - ORDERS READ:  " WS-TOTAL-READ.
+011500     DISPLAY "BACONVAL - ORDERS BAD:   " WS-TOTAL-BAD.
+011600     IF WS-TOTAL-BAD > ZERO
+011700         MOVE 8 TO RETURN-CODE
+011800     ELSE
+011900         MOVE 0 TO RETURN-CODE
+012000     END-IF.
+012100 9999-EXIT.
+012200     EXIT.
+012300
+012400 END PROGRAM BACONVAL.
